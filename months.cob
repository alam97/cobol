@@ -1,68 +1,262 @@
-        IDENTIFICATION DIVISION.                                     
-        PROGRAM-ID.    TABL.                                         
-        ENVIRONMENT DIVISION.                                        
-        INPUT-OUTPUT SECTION.                                        
-        FILE-CONTROL.                                                
-            SELECT REC-IN ASSIGN TO RECIN                            
-            ORGANIZATION IS SEQUENTIAL.                              
-        DATA DIVISION.                                               
-        FILE SECTION.                                                
-         FD  REC-IN     RECORDING MODE F.                            
-         01  REC-IN-MSG         PIC X(80).                           
-        WORKING-STORAGE SECTION.                                     
-         01 FLAGS.                                                   
-             05 LASTREC PIC X VALUE SPACE.                           
-                88 LAST-REC  VALUE "N".                              
-         01 MonthTab.                                                
-              02 Month OCCURS 12 TIMES INDEXED BY I.                 
-                 03 MonthName PIC X(3).                              
-         01 StudTab.                                                 
-              02 Stud OCCURS 12 TIMES INDEXED BY J.                  
-                 03 StudNum PIC 99.                                  
-         01 IndNum  PIC 99.                                          
-         01 TempSt  PIC 99.                                          
-                                                                     
-        PROCEDURE DIVISION.                                          
-            MOVE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC' TO MonthTab. 
-            MOVE '0000000000000000000000000000' TO StudTab.          
-            SET I TO 1.                                              
-            MOVE 1 TO IndNum.                                        
-         OPEN-FILES.                                                 
-            OPEN INPUT REC-IN.                                       
-         READ-NEXT-RECORD.                                           
-            PERFORM UNTIL LAST-REC                                   
-            PERFORM READ-RECORD                                      
-            PERFORM STOP-AT-LAST-RECORD                              
-            PERFORM OUTER-COUNT
-            END-PERFORM.                                          
-                                                                  
-         READ-RECORD.                                             
-            READ REC-IN                                           
-            AT END SET LAST-REC TO TRUE                           
-            END-READ.                                             
-                                                                  
-         OUTER-COUNT.                                             
-            PERFORM CHECK-NUM VARYING I FROM 1 BY 1 UNTIL I > 12. 
-                                                                  
-         CHECK-NUM.                                               
-            IF IndNum > 12 THEN                                   
-            MOVE 1 TO IndNum                                      
-            END-IF.                                               
-            IF REC-IN-MSG(33:2) = IndNum THEN                     
-            MOVE Stud(IndNum) TO TempSt                           
-            COMPUTE TempSt = TempSt + 1                           
-            MOVE TempSt to Stud(IndNum)                           
-            END-IF.                                               
-            COMPUTE IndNum = IndNum + 1.                          
-                                                                  
-                                                                  
-         STOP-AT-LAST-RECORD.                                     
-            IF LAST-REC THEN                                      
-            CLOSE REC-IN                                          
-            DISPLAY "Months   Number of Students"                 
-            MOVE 1 TO IndNum                                      
-            PERFORM 12 TIMES                                      
-            DISPLAY Month(IndNum) "               " Stud(IndNum)  
-            COMPUTE IndNum = IndNum + 1                           
-            END-PERFORM                                           
-            STOP RUN                                              
+        IDENTIFICATION DIVISION.                                     
+        PROGRAM-ID.    TABL.                                         
+        ENVIRONMENT DIVISION.                                        
+        INPUT-OUTPUT SECTION.                                        
+        FILE-CONTROL.
+            SELECT REC-IN ASSIGN TO RECIN
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-SUMM ASSIGN TO RECSUMM
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-EXCPT ASSIGN TO RECEXCPT
+            ORGANIZATION IS SEQUENTIAL.
+      *------ REAL PRINT FILE FOR THE PAGINATED MONTH REPORT - ASA
+      *------ CARRIAGE CONTROL VIA WRITE ... ADVANCING, NOT A DISPLAY
+            SELECT REC-RPT ASSIGN TO RECRPT
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-IN     RECORDING MODE F.
+         01  REC-IN-MSG         PIC X(80).
+      *------ SHARED REJECTS FORMAT: PROGRAM NAME, REASON, AND THE
+      *------ ORIGINAL RECORD (SEE EXERC FOR THE SAME LAYOUT)
+         FD  REC-EXCPT  RECORDING MODE F.
+         01  REC-EXCPT-MSG.
+             05  REC-EXCPT-PGM  PIC X(08).
+             05  REC-EXCPT-RSN  PIC X(30).
+             05  REC-EXCPT-DATA PIC X(80).
+         FD  REC-SUMM   RECORDING MODE F.
+         01  REC-SUMM-MSG.
+             05 SUMM-MONTH-TOTAL OCCURS 12 TIMES PIC 9(05).
+             05 SUMM-INVALID-MONTH PIC 9(05).
+             05 SUMM-RUNDATE       PIC X(08).
+         FD  REC-RPT    RECORDING MODE F.
+         01  REC-RPT-MSG   PIC X(80).
+        WORKING-STORAGE SECTION.                                     
+         01 FLAGS.                                                   
+             05 LASTREC PIC X VALUE SPACE.                           
+                88 LAST-REC  VALUE "N".                              
+         01 MonthTab.
+              02 Month OCCURS 12 TIMES INDEXED BY I.
+                 03 MonthName PIC X(3).
+      *------ ONE MONTHLY TABLE PER YEAR SEEN ON THE INPUT, SO A
+      *------ MULTI-YEAR FILE DOESN'T MIX EVERY YEAR'S COUNTS TOGETHER
+         01 StudTab.
+              02 YearSlot OCCURS 10 TIMES INDEXED BY K.
+                 03 SlotYear   PIC 99 VALUE ZERO.
+                 03 Stud OCCURS 12 TIMES INDEXED BY J.
+                    04 StudNum PIC 99 VALUE ZERO.
+         01 YearCnt   PIC 99 VALUE ZERO.
+         01 YearSw    PIC X VALUE "N".
+             88 YEAR-FOUND      VALUE "Y".
+         01 YearFullSw PIC X VALUE "N".
+             88 YEAR-TABLE-FULL VALUE "Y".
+         01 REC-IN-YEAR PIC 99.
+         01 IndNum  PIC 99.
+         01 TempSt  PIC 99.
+         01 InvalidMonth PIC 9(05) VALUE ZERO.
+         01 MatchSw      PIC X VALUE "N".
+             88 MONTH-MATCHED    VALUE "Y".
+         01 RUN-DATE.
+             05 RUN-YY  PIC 99.
+             05 RUN-MM  PIC 99.
+             05 RUN-DD  PIC 99.
+         01 PAGE-NUM     PIC 9(03) VALUE ZERO.
+         01 TOTAL-STUD   PIC 9(05).
+         01 MonthGrandTotal PIC 9(05) VALUE ZERO OCCURS 12 TIMES.
+         01 RecCount      PIC 9(07) VALUE ZERO.
+         01 TRAILER-SW    PIC X VALUE "N".
+             88 TRAILER-SEEN    VALUE "Y".
+         01 EXPECTED-COUNT PIC 9(07).
+      *------ RETURN-CODE CONVENTION: 0 NORMAL, 4 WARNING (RECORDS
+      *------ WERE REJECTED OR THE TRAILER COUNT DIDN'T RECONCILE),
+      *------ 8 ERROR (SAME CONVENTION USED BY FILER, CNTGEN, EXERC)
+         01 ExcpCount     PIC 9(05) VALUE ZERO.
+
+        PROCEDURE DIVISION.                                          
+            MOVE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC' TO MonthTab.
+            SET I TO 1.
+            MOVE 1 TO IndNum.
+         OPEN-FILES.
+            OPEN INPUT REC-IN.
+            OPEN OUTPUT REC-EXCPT.
+            OPEN OUTPUT REC-RPT.
+         READ-NEXT-RECORD.                                           
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM STOP-AT-LAST-RECORD
+            PERFORM FIND-YEAR-SLOT
+            IF YEAR-TABLE-FULL THEN
+               PERFORM WRITE-YEAR-EXCEPTION
+            ELSE
+               PERFORM OUTER-COUNT
+            END-IF
+            END-PERFORM.
+                                                                  
+         READ-RECORD.
+            READ REC-IN
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+            IF NOT LAST-REC THEN
+               IF REC-IN-MSG(1:8) = "TRAILER " THEN
+                  MOVE REC-IN-MSG(9:7) TO EXPECTED-COUNT
+                  SET TRAILER-SEEN TO TRUE
+                  SET LAST-REC TO TRUE
+               ELSE
+                  ADD 1 TO RecCount
+               END-IF
+            END-IF.
+                                                                  
+      *------ FIND (OR ADD) THE STUDTAB SLOT FOR THIS RECORD'S YEAR,
+      *------ THE SAME WAY EXERC SEARCHES ALPH FOR A LETTER BUCKET
+      *------ (THE MONTH FIELD WIDENED TO 3 BYTES TO TAKE AN ALPHA
+      *------ ABBREVIATION, SO THE YEAR FIELD NOW STARTS ONE BYTE
+      *------ LATER, AT (36:2) INSTEAD OF (35:2))
+      *------ YEARSLOT ONLY HOLDS 10 YEARS; AN 11TH DISTINCT YEAR IS
+      *------ REJECTED RATHER THAN WRITTEN PAST THE TABLE, THE SAME
+      *------ WAY TALLY-BAND LEAVES AN OUT-OF-RANGE BAND UNCOUNTED
+         FIND-YEAR-SLOT.
+            MOVE REC-IN-MSG(36:2) TO REC-IN-YEAR.
+            SET K TO 1.
+            MOVE "N" TO YearSw.
+            MOVE "N" TO YearFullSw.
+            PERFORM YEAR-SEARCH-STEP WITH TEST BEFORE
+               UNTIL YEAR-FOUND OR K > YearCnt.
+            IF NOT YEAR-FOUND THEN
+               IF YearCnt < 10 THEN
+                  ADD 1 TO YearCnt
+                  SET K TO YearCnt
+                  MOVE REC-IN-YEAR TO SlotYear(K)
+               ELSE
+                  SET YEAR-TABLE-FULL TO TRUE
+               END-IF
+            END-IF.
+
+         YEAR-SEARCH-STEP.
+            IF SlotYear(K) = REC-IN-YEAR THEN
+               SET YEAR-FOUND TO TRUE
+            ELSE
+               SET K UP BY 1
+            END-IF.
+
+         OUTER-COUNT.
+            MOVE "N" TO MatchSw.
+            PERFORM CHECK-NUM VARYING I FROM 1 BY 1 UNTIL I > 12.
+      *------ A FULL 1-12 CYCLE RAN WITHOUT A MATCH: THE MONTH FIELD
+      *------ ON THIS RECORD WAS BLANK, ZERO, OR OUT OF RANGE
+            IF NOT MONTH-MATCHED THEN
+               ADD 1 TO InvalidMonth
+               PERFORM WRITE-EXCEPTION
+            END-IF.
+
+         WRITE-EXCEPTION.
+            MOVE "TABL"              TO REC-EXCPT-PGM.
+            MOVE "INVALID MONTH CODE" TO REC-EXCPT-RSN.
+            MOVE REC-IN-MSG           TO REC-EXCPT-DATA.
+            WRITE REC-EXCPT-MSG.
+            ADD 1 TO ExcpCount.
+
+         WRITE-YEAR-EXCEPTION.
+            MOVE "TABL"              TO REC-EXCPT-PGM.
+            MOVE "YEAR TABLE FULL"   TO REC-EXCPT-RSN.
+            MOVE REC-IN-MSG          TO REC-EXCPT-DATA.
+            WRITE REC-EXCPT-MSG.
+            ADD 1 TO ExcpCount.
+
+      *------ THE MONTH ON REC-IN CAN ARRIVE EITHER AS A ZERO-PADDED
+      *------ NUMERIC CODE ("01") OR A 3-CHAR ALPHA ABBREVIATION
+      *------ ("JAN"), SO BOTH FORMS ARE CHECKED AGAINST THIS SLOT
+         CHECK-NUM.
+            IF IndNum > 12 THEN
+            MOVE 1 TO IndNum
+            END-IF.
+            IF REC-IN-MSG(33:2) = IndNum
+                  OR REC-IN-MSG(33:3) = MonthName(IndNum) THEN
+            MOVE StudNum(K, IndNum) TO TempSt
+            COMPUTE TempSt = TempSt + 1
+            MOVE TempSt to StudNum(K, IndNum)
+            SET MONTH-MATCHED TO TRUE
+            END-IF.
+            COMPUTE IndNum = IndNum + 1.
+                                                                  
+                                                                  
+         STOP-AT-LAST-RECORD.
+            IF LAST-REC THEN
+            CLOSE REC-IN
+            CLOSE REC-EXCPT
+            ACCEPT RUN-DATE FROM DATE
+            PERFORM VARYING K FROM 1 BY 1 UNTIL K > YearCnt
+               PERFORM PRINT-YEAR-REPORT
+            END-PERFORM
+            MOVE SPACES TO REC-RPT-MSG
+            STRING "RECORDS WITH AN INVALID MONTH CODE: "
+               InvalidMonth DELIMITED BY SIZE INTO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 2 LINES
+            CLOSE REC-RPT
+            OPEN OUTPUT REC-SUMM
+            PERFORM WRITE-SUMMARY
+            CLOSE REC-SUMM
+            IF TRAILER-SEEN AND RecCount NOT = EXPECTED-COUNT THEN
+               DISPLAY "*** WARNING: RECORD COUNT MISMATCH - READ "
+                  RecCount " EXPECTED " EXPECTED-COUNT " ***"
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               IF ExcpCount > 0 THEN
+                  DISPLAY "*** WARNING: " ExcpCount
+                     " RECORD(S) REJECTED - SEE RECEXCPT ***"
+                  MOVE 4 TO RETURN-CODE
+               END-IF
+            END-IF
+            STOP RUN
+            END-IF.
+
+      *------ MACHINE-READABLE MONTH TOTALS FOR THE CONSOLIDATED
+      *------ CONTROL REPORT (SEE CTLRPT)
+         WRITE-SUMMARY.
+            SET I TO 1.
+            PERFORM 12 TIMES
+               MOVE MonthGrandTotal(I) TO SUMM-MONTH-TOTAL(I)
+               SET I UP BY 1
+            END-PERFORM.
+            MOVE InvalidMonth TO SUMM-INVALID-MONTH.
+            MOVE RUN-DATE TO SUMM-RUNDATE.
+            WRITE REC-SUMM-MSG.
+
+      *------ ONE PRINTED PAGE PER YEAR: HEADER, 12 MONTH DETAIL
+      *------ LINES, AND A GRAND TOTAL LINE
+         PRINT-YEAR-REPORT.
+            ADD 1 TO PAGE-NUM.
+            PERFORM PRINT-HEADER.
+            MOVE ZERO TO TOTAL-STUD.
+            MOVE 1 TO IndNum.
+            PERFORM 12 TIMES
+               MOVE SPACES TO REC-RPT-MSG
+               STRING Month(IndNum) "               " StudNum(K,
+                  IndNum) DELIMITED BY SIZE INTO REC-RPT-MSG
+               WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES
+               ADD StudNum(K, IndNum) TO TOTAL-STUD
+               ADD StudNum(K, IndNum) TO MonthGrandTotal(IndNum)
+               COMPUTE IndNum = IndNum + 1
+            END-PERFORM.
+            MOVE SPACES TO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES.
+            MOVE SPACES TO REC-RPT-MSG
+            STRING "TOTAL STUDENTS:          " TOTAL-STUD
+               DELIMITED BY SIZE INTO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES.
+
+         PRINT-HEADER.
+            MOVE SPACES TO REC-RPT-MSG
+            STRING "TABL - STUDENTS BY MONTH REPORT"
+               DELIMITED BY SIZE INTO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING PAGE.
+            MOVE SPACES TO REC-RPT-MSG
+            STRING "  RUN DATE: 20" RUN-YY "-" RUN-MM "-" RUN-DD
+               "     PAGE: " PAGE-NUM "     YEAR: 20" SlotYear(K)
+               DELIMITED BY SIZE INTO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES.
+            MOVE SPACES TO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES.
+            MOVE SPACES TO REC-RPT-MSG
+            STRING "Months   Number of Students"
+               DELIMITED BY SIZE INTO REC-RPT-MSG
+            WRITE REC-RPT-MSG AFTER ADVANCING 1 LINES.
