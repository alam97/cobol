@@ -1,46 +1,270 @@
-        IDENTIFICATION DIVISION.                    
-        PROGRAM-ID.    CNTGEN.                       
-        ENVIRONMENT DIVISION.                       
-        INPUT-OUTPUT SECTION.                       
-        FILE-CONTROL.                               
-            SELECT REC-IN ASSIGN TO RECIN           
-            ORGANIZATION IS SEQUENTIAL.             
-        DATA DIVISION.                              
-        FILE SECTION.                               
-         FD  REC-IN     RECORDING MODE F.           
-         01  REC-IN-MSG         PIC X(24).          
-        WORKING-STORAGE SECTION.                    
-         01 FLAGS.                                  
-             05 LASTREC PIC X VALUE SPACE.          
-                88 LAST-REC  VALUE "N".             
-         01 Fem  PIC 99. 
-         01 Male PIC 99.
-
-                                                    
-        PROCEDURE DIVISION.                         
-         OPEN-FILES.                                
-            OPEN INPUT REC-IN.                      
-         READ-NEXT-RECORD.                          
-            PERFORM UNTIL LAST-REC                  
-            PERFORM READ-RECORD                     
-            PERFORM STOP-AT-LAST-RECORD  
-            PERFORM COUNT-PERSON           
-            END-PERFORM.                            
-                                                    
-         READ-RECORD.                               
-            READ REC-IN                             
-            AT END SET LAST-REC TO TRUE             
-            END-READ.    
-
-         COUNT-PERSON.
-            IF REC-IN-MSG(22:1) = 'M' THEN
-            COMPUTE Male = Male + 1
-            ELSE
-            COMPUTE Fem = Fem + 1
-            END-IF.                               
-                                                    
-         STOP-AT-LAST-RECORD.                                       
-            IF LAST-REC THEN                        
-            CLOSE REC-IN                            
-            DISPLAY "THERE ARE " Fem " FEMALES AND " Male " MALES."    
-            STOP RUN.                                        
\ No newline at end of file
+        IDENTIFICATION DIVISION.                    
+        PROGRAM-ID.    CNTGEN.                       
+        ENVIRONMENT DIVISION.                       
+        INPUT-OUTPUT SECTION.                       
+        FILE-CONTROL.
+            SELECT REC-IN ASSIGN TO RECIN
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-CTL ASSIGN TO RECCTL
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-CKPT ASSIGN TO RECCKPT
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS CKPT-KEY.
+            SELECT REC-SUMM ASSIGN TO RECSUMM
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-EXCPT ASSIGN TO RECEXCPT
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+      *------ BYTE 22 IS GENDER; BYTES 23-24 ARE A 2-DIGIT AGE/
+      *------ DEPARTMENT BAND CODE (01-05) SO THE M/F/UNK COUNTS CAN
+      *------ ALSO BE BROKEN DOWN BY BAND
+         FD  REC-IN     RECORDING MODE F.
+      *------ WIDENED TO MATCH THE COMMON PROD.DAILY.ROSTER LRECL OF 80
+      *------ SHARED WITH FILER AND TABL (SEE DAILYRUN.JCL)
+         01  REC-IN-MSG         PIC X(80).
+      *------ SHARED REJECTS FORMAT: PROGRAM NAME, REASON, AND THE
+      *------ ORIGINAL RECORD (SEE EXERC FOR THE SAME LAYOUT)
+         FD  REC-EXCPT  RECORDING MODE F.
+         01  REC-EXCPT-MSG.
+             05  REC-EXCPT-PGM  PIC X(08).
+             05  REC-EXCPT-RSN  PIC X(30).
+             05  REC-EXCPT-DATA PIC X(80).
+         FD  REC-CTL    RECORDING MODE F.
+         01  REC-CTL-MSG.
+             05 CTL-RESTART     PIC X(01).
+             05 FILLER          PIC X(23).
+         FD  REC-CKPT   RECORDING MODE F.
+         01  REC-CKPT-MSG.
+             05 CKPT-COUNT      PIC 9(07).
+             05 CKPT-FEM        PIC 9(07).
+             05 CKPT-MALE       PIC 9(07).
+             05 CKPT-UNK        PIC 9(07).
+             05 CKPT-BAND OCCURS 5 TIMES.
+                10 CKPT-BAND-FEM  PIC 9(07).
+                10 CKPT-BAND-MALE PIC 9(07).
+                10 CKPT-BAND-UNK  PIC 9(07).
+         FD  REC-SUMM   RECORDING MODE F.
+         01  REC-SUMM-MSG.
+             05 SUMM-FEM        PIC 9(07).
+             05 SUMM-MALE       PIC 9(07).
+             05 SUMM-UNK        PIC 9(07).
+             05 SUMM-RUNDATE    PIC X(08).
+             05 FILLER          PIC X(10).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+             05 RESTART-SW PIC X VALUE "N".
+                88 RESTART-RUN VALUE "Y".
+         01 Fem  PIC 9(07).
+         01 Male PIC 9(07).
+         01 Unk  PIC 9(07).
+      *------ ONE ROW PER AGE/DEPARTMENT BAND, SAME THREE GENDER
+      *------ COLUMNS AS THE OVERALL TOTALS
+         01 BandTab.
+              02 BandRow OCCURS 5 TIMES INDEXED BY N.
+                 03 BandFem   PIC 9(07) VALUE ZERO.
+                 03 BandMale  PIC 9(07) VALUE ZERO.
+                 03 BandUnk   PIC 9(07) VALUE ZERO.
+         01 RecBand PIC 99.
+         01 CKPT-KEY      PIC 9(04) VALUE 1.
+         01 CKPT-INTERVAL PIC 9(07) VALUE 1000.
+         01 RecCount      PIC 9(07) VALUE 0.
+         01 SkipCount     PIC 9(07) VALUE 0.
+         01 CkptRem       PIC 9(07).
+         01 CkptDiv       PIC 9(07).
+         01 TRAILER-SW    PIC X VALUE "N".
+             88 TRAILER-SEEN    VALUE "Y".
+         01 EXPECTED-COUNT PIC 9(07).
+      *------ RETURN-CODE CONVENTION: 0 NORMAL, 4 WARNING (RECORDS
+      *------ WERE REJECTED OR THE TRAILER COUNT DIDN'T RECONCILE),
+      *------ 8 ERROR (SAME CONVENTION USED BY FILER, TABL, EXERC)
+         01 ExcpCount     PIC 9(05) VALUE ZERO.
+         01 RUN-DATE.
+             05 RUN-YY  PIC 99.
+             05 RUN-MM  PIC 99.
+             05 RUN-DD  PIC 99.
+
+                                                    
+        PROCEDURE DIVISION.
+         OPEN-FILES.
+            OPEN INPUT REC-IN.
+            OPEN INPUT REC-CTL.
+            READ REC-CTL
+               AT END MOVE "N" TO CTL-RESTART
+            END-READ.
+            MOVE CTL-RESTART TO RESTART-SW.
+            CLOSE REC-CTL.
+      *------ ON A RESTART, OPEN EXTEND SO THE EXCEPTIONS THE
+      *------ INTERRUPTED PRIOR RUN ALREADY WROTE STAY ON RECEXCPT -
+      *------ OPEN OUTPUT WOULD TRUNCATE THEM, AND THE SKIP-AHEAD
+      *------ LOGIC NEVER REVALIDATES ALREADY-CHECKPOINTED RECORDS TO
+      *------ REGENERATE THEM
+            IF RESTART-RUN THEN
+               OPEN EXTEND REC-EXCPT
+               PERFORM RESTART-FROM-CHECKPOINT
+            ELSE
+               OPEN OUTPUT REC-EXCPT
+               OPEN OUTPUT REC-CKPT
+               MOVE 0 TO CKPT-COUNT CKPT-FEM CKPT-MALE CKPT-UNK
+               SET N TO 1
+               PERFORM 5 TIMES
+                  MOVE 0 TO CKPT-BAND-FEM(N) CKPT-BAND-MALE(N)
+                             CKPT-BAND-UNK(N)
+                  SET N UP BY 1
+               END-PERFORM
+               WRITE REC-CKPT-MSG
+               CLOSE REC-CKPT
+               OPEN I-O REC-CKPT
+            END-IF.
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM STOP-AT-LAST-RECORD
+            PERFORM COUNT-PERSON
+            END-PERFORM.
+
+         READ-RECORD.
+            READ REC-IN
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+            IF NOT LAST-REC THEN
+               IF REC-IN-MSG(1:8) = "TRAILER " THEN
+                  MOVE REC-IN-MSG(9:7) TO EXPECTED-COUNT
+                  SET TRAILER-SEEN TO TRUE
+                  SET LAST-REC TO TRUE
+               END-IF
+            END-IF.
+
+      *----------------------
+      * RESUME A PRIOR RUN FROM ITS LAST CHECKPOINT INSTEAD OF
+      * RESCANNING THE ROSTER FROM RECORD ONE.
+      *----------------------
+         RESTART-FROM-CHECKPOINT.
+            OPEN I-O REC-CKPT.
+            READ REC-CKPT
+               INVALID KEY
+                  MOVE 0 TO RecCount Fem Male Unk
+            END-READ.
+            MOVE CKPT-COUNT TO RecCount.
+            MOVE CKPT-FEM   TO Fem.
+            MOVE CKPT-MALE  TO Male.
+            MOVE CKPT-UNK   TO Unk.
+            SET N TO 1.
+            PERFORM 5 TIMES
+               MOVE CKPT-BAND-FEM(N)  TO BandFem(N)
+               MOVE CKPT-BAND-MALE(N) TO BandMale(N)
+               MOVE CKPT-BAND-UNK(N)  TO BandUnk(N)
+               SET N UP BY 1
+            END-PERFORM.
+            MOVE 0 TO SkipCount.
+            PERFORM UNTIL SkipCount >= RecCount OR LAST-REC
+               PERFORM READ-RECORD
+               ADD 1 TO SkipCount
+            END-PERFORM.
+
+         WRITE-CHECKPOINT.
+            MOVE RecCount TO CKPT-COUNT.
+            MOVE Fem      TO CKPT-FEM.
+            MOVE Male     TO CKPT-MALE.
+            MOVE Unk      TO CKPT-UNK.
+            SET N TO 1.
+            PERFORM 5 TIMES
+               MOVE BandFem(N)  TO CKPT-BAND-FEM(N)
+               MOVE BandMale(N) TO CKPT-BAND-MALE(N)
+               MOVE BandUnk(N)  TO CKPT-BAND-UNK(N)
+               SET N UP BY 1
+            END-PERFORM.
+            REWRITE REC-CKPT-MSG
+               INVALID KEY WRITE REC-CKPT-MSG
+            END-REWRITE.
+
+         COUNT-PERSON.
+            IF REC-IN-MSG(22:1) = 'M' THEN
+            COMPUTE Male = Male + 1
+            ELSE
+               IF REC-IN-MSG(22:1) = 'F' THEN
+               COMPUTE Fem = Fem + 1
+               ELSE
+               COMPUTE Unk = Unk + 1
+               PERFORM WRITE-EXCEPTION
+               END-IF
+            END-IF.
+            PERFORM TALLY-BAND.
+            ADD 1 TO RecCount.
+            DIVIDE RecCount BY CKPT-INTERVAL GIVING CkptDiv
+               REMAINDER CkptRem.
+            IF CkptRem = 0 THEN
+               PERFORM WRITE-CHECKPOINT
+            END-IF.
+
+      *------ BAND CODES OUT OF THE 01-05 RANGE ARE SIMPLY LEFT OUT OF
+      *------ THE BREAKDOWN - THEY'RE STILL COUNTED ABOVE IN FEM/
+      *------ MALE/UNK
+         TALLY-BAND.
+            MOVE REC-IN-MSG(23:2) TO RecBand.
+            IF RecBand > 0 AND RecBand < 6 THEN
+               SET N TO RecBand
+               IF REC-IN-MSG(22:1) = 'M' THEN
+                  ADD 1 TO BandMale(N)
+               ELSE
+                  IF REC-IN-MSG(22:1) = 'F' THEN
+                     ADD 1 TO BandFem(N)
+                  ELSE
+                     ADD 1 TO BandUnk(N)
+                  END-IF
+               END-IF
+            END-IF.
+
+         WRITE-EXCEPTION.
+            MOVE "CNTGEN"             TO REC-EXCPT-PGM.
+            MOVE "UNKNOWN GENDER CODE" TO REC-EXCPT-RSN.
+            MOVE REC-IN-MSG           TO REC-EXCPT-DATA.
+            WRITE REC-EXCPT-MSG.
+            ADD 1 TO ExcpCount.
+
+         STOP-AT-LAST-RECORD.
+            IF LAST-REC THEN
+            CLOSE REC-IN
+            CLOSE REC-EXCPT
+            PERFORM WRITE-CHECKPOINT
+            CLOSE REC-CKPT
+            DISPLAY "THERE ARE " Fem " FEMALES AND " Male " MALES AND "
+               Unk " OF UNKNOWN GENDER."
+            PERFORM PRINT-BAND-BREAKDOWN
+            ACCEPT RUN-DATE FROM DATE
+      *------ RECSUMM IS EXTENDED, NOT REPLACED, SO EACH RUN'S TOTALS
+      *------ ADD TO THE TREND HISTORY INSTEAD OF OVERWRITING IT
+            OPEN EXTEND REC-SUMM
+            MOVE Fem      TO SUMM-FEM
+            MOVE Male     TO SUMM-MALE
+            MOVE Unk      TO SUMM-UNK
+            MOVE RUN-DATE TO SUMM-RUNDATE
+            WRITE REC-SUMM-MSG
+            CLOSE REC-SUMM
+            IF TRAILER-SEEN AND RecCount NOT = EXPECTED-COUNT THEN
+               DISPLAY "*** WARNING: RECORD COUNT MISMATCH - READ "
+                  RecCount " EXPECTED " EXPECTED-COUNT " ***"
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               IF ExcpCount > 0 THEN
+                  DISPLAY "*** WARNING: " ExcpCount
+                     " RECORD(S) REJECTED - SEE RECEXCPT ***"
+                  MOVE 4 TO RETURN-CODE
+               END-IF
+            END-IF
+            STOP RUN.
+
+      *------ AGE/DEPARTMENT BAND BREAKDOWN OF THE SAME M/F/UNK
+      *------ COUNTS DISPLAYED ABOVE
+         PRINT-BAND-BREAKDOWN.
+            DISPLAY " ".
+            DISPLAY "BAND  FEMALE  MALE  UNKNOWN".
+            SET N TO 1.
+            PERFORM 5 TIMES
+               DISPLAY N "     " BandFem(N) "     " BandMale(N)
+                  "     " BandUnk(N)
+               SET N UP BY 1
+            END-PERFORM.
