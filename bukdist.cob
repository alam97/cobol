@@ -0,0 +1,109 @@
+      *----------------------
+      * READS EVERY REC-OUT FILE NAMED ON EXERC'S RECPAIRS CONTROL
+      * FILE (EXERC'S BATCH PASS PRODUCES ONE PER PAIR, NOT ONE WELL-
+      * KNOWN RECOUT DATASET) AND PRINTS A 26-ROW DISTRIBUTION, ONE
+      * ROW PER ALPH BUCKET, POOLED ACROSS ALL OF THEM, SO BUCKET SKEW
+      * (MOST NAMES CLUSTERING INTO A HANDFUL OF LETTERS) IS VISIBLE
+      * WITHOUT A ONE-OFF QUERY.
+      *----------------------
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    BUKDIST.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REC-PAIRS ASSIGN TO RECPAIRS
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-OUT   ASSIGN TO DYNAMIC REC-OUT-DSN
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-PAIRS  RECORDING MODE F.
+         01  REC-PAIRS-MSG.
+             05  PAIR-IN-DSN    PIC X(08).
+             05  PAIR-OUT-DSN   PIC X(08).
+         FD  REC-OUT    RECORDING MODE F.
+         01  REC-OUT-MSG.
+             05  REC-OUT-NAME    PIC X(10).
+             05  REC-OUT-ID      PIC X(08).
+             05  FILLER          PIC X(01).
+             05  REC-OUT-BUCKET  PIC 99.
+             05  REC-OUT-RUNDATE PIC X(08).
+             05  FILLER          PIC X(03).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+             05 PAIRS-DONE-SW PIC X VALUE SPACE.
+                88 PAIRS-DONE VALUE "Y".
+         01 REC-OUT-DSN   PIC X(08).
+         01 PairsSeen     PIC 9(05) VALUE ZERO.
+         01 BucketTab.
+              02 BucketCnt OCCURS 26 TIMES INDEXED BY B
+                 PIC 9(05) VALUE ZERO.
+         01 RUN-DATE.
+             05 RUN-YY  PIC 99.
+             05 RUN-MM  PIC 99.
+             05 RUN-DD  PIC 99.
+
+        PROCEDURE DIVISION.
+         OPEN-FILES.
+            OPEN INPUT REC-PAIRS.
+            PERFORM READ-PAIR.
+            PERFORM UNTIL PAIRS-DONE
+               ADD 1 TO PairsSeen
+               PERFORM TALLY-ONE-OUTPUT-FILE
+               PERFORM READ-PAIR
+            END-PERFORM.
+            CLOSE REC-PAIRS.
+            ACCEPT RUN-DATE FROM DATE.
+            PERFORM PRINT-DISTRIBUTION.
+            STOP RUN.
+
+         READ-PAIR.
+            READ REC-PAIRS
+               AT END SET PAIRS-DONE TO TRUE
+            END-READ.
+            IF NOT PAIRS-DONE THEN
+               MOVE PAIR-OUT-DSN TO REC-OUT-DSN
+            END-IF.
+
+      *------ ONE REC-OUT PER RECPAIRS ENTRY - TALLY THIS ONE'S
+      *------ RECORDS INTO THE SAME POOLED BUCKETTAB AS EVERY OTHER
+      *------ PAIR'S OUTPUT
+         TALLY-ONE-OUTPUT-FILE.
+            OPEN INPUT REC-OUT.
+            MOVE SPACE TO LASTREC.
+            PERFORM READ-NEXT-RECORD.
+            CLOSE REC-OUT.
+
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM TALLY-BUCKET
+            END-PERFORM.
+
+         READ-RECORD.
+            READ REC-OUT
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+
+         TALLY-BUCKET.
+            IF NOT LAST-REC AND REC-OUT-BUCKET > 0
+               AND REC-OUT-BUCKET < 27 THEN
+               SET B TO REC-OUT-BUCKET
+               ADD 1 TO BucketCnt(B)
+            END-IF.
+
+      *------ BUCKET NUMBERS NO LONGER MAP ONE-FOR-ONE TO A-Z SINCE
+      *------ EXERC'S RECSECT CAN GROUP SEVERAL LETTERS INTO ONE
+      *------ BUCKET, SO THIS REPORT SHOWS THE BUCKET NUMBER ONLY
+         PRINT-DISTRIBUTION.
+            DISPLAY "BUKDIST - NAME BUCKET DISTRIBUTION REPORT".
+            DISPLAY "  RUN DATE: 20" RUN-YY "-" RUN-MM "-" RUN-DD.
+            DISPLAY " ".
+            DISPLAY "Bucket  Count".
+            SET B TO 1.
+            PERFORM 26 TIMES
+               DISPLAY B "       " BucketCnt(B)
+               SET B UP BY 1
+            END-PERFORM.
