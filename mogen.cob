@@ -0,0 +1,145 @@
+      *----------------------
+      * READS THE ROSTER ONCE AND CROSS-TABS ENROLLMENT MONTH
+      * (REC-IN-MSG(33:2)) AGAINST GENDER (REC-IN-MSG(22:1)) SO THE
+      * TWO DIMENSIONS TABL AND CNTGEN REPORT SEPARATELY CAN BE SEEN
+      * TOGETHER, E.G. HOW MANY FEMALE ENROLLEES CAME IN MARCH.
+      *----------------------
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    MOGEN.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REC-IN ASSIGN TO RECIN
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-SUMM ASSIGN TO RECSUMM
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-IN     RECORDING MODE F.
+         01  REC-IN-MSG         PIC X(80).
+         FD  REC-SUMM   RECORDING MODE F.
+         01  REC-SUMM-MSG.
+             05 SUMM-MONTH-GENDER OCCURS 12 TIMES.
+                10 SUMM-MO-FEM    PIC 9(05).
+                10 SUMM-MO-MALE   PIC 9(05).
+                10 SUMM-MO-UNK    PIC 9(05).
+             05 SUMM-INVALID-MONTH PIC 9(05).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+         01 MonthTab.
+              02 Month OCCURS 12 TIMES INDEXED BY I.
+                 03 MonthName PIC X(3).
+      *------ ONE ROW PER MONTH, ONE COLUMN PER GENDER
+         01 GridTab.
+              02 GridMonth OCCURS 12 TIMES INDEXED BY M.
+                 03 GridFem  PIC 9(05) VALUE ZERO.
+                 03 GridMale PIC 9(05) VALUE ZERO.
+                 03 GridUnk  PIC 9(05) VALUE ZERO.
+         01 InvalidMonth PIC 9(05) VALUE ZERO.
+         01 RecMonth  PIC 99.
+         01 RecGender PIC X.
+         01 IndNum    PIC 99.
+         01 MatchSw   PIC X VALUE "N".
+             88 FOUND-MONTH  VALUE "Y".
+         01 RUN-DATE.
+             05 RUN-YY  PIC 99.
+             05 RUN-MM  PIC 99.
+             05 RUN-DD  PIC 99.
+
+        PROCEDURE DIVISION.
+            MOVE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC' TO MonthTab.
+         OPEN-FILES.
+            OPEN INPUT REC-IN.
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM STOP-AT-LAST-RECORD
+            PERFORM TALLY-RECORD
+            END-PERFORM.
+
+         READ-RECORD.
+            READ REC-IN
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+            IF NOT LAST-REC THEN
+               IF REC-IN-MSG(1:8) = "TRAILER " THEN
+                  SET LAST-REC TO TRUE
+               END-IF
+            END-IF.
+
+      *------ MONTH FIELD ACCEPTS EITHER A 2-DIGIT NUMERIC CODE OR A
+      *------ 3-CHARACTER ALPHA ABBREVIATION, SAME AS TABL - RESOLVE
+      *------ BOTH TO THE SAME GRIDTAB SLOT SO THIS CROSS-TAB AGREES
+      *------ WITH TABL'S MONTH TOTALS REGARDLESS OF WHICH FORM THE
+      *------ UPSTREAM EXTRACT USES
+         TALLY-RECORD.
+            MOVE REC-IN-MSG(22:1) TO RecGender.
+            MOVE 1 TO IndNum.
+            MOVE "N" TO MatchSw.
+            PERFORM RESOLVE-MONTH WITH TEST BEFORE
+               UNTIL IndNum > 12 OR FOUND-MONTH.
+            IF NOT FOUND-MONTH THEN
+               ADD 1 TO InvalidMonth
+            ELSE
+               SET M TO RecMonth
+               IF RecGender = 'F' THEN
+                  ADD 1 TO GridFem(M)
+               ELSE
+                  IF RecGender = 'M' THEN
+                     ADD 1 TO GridMale(M)
+                  ELSE
+                     ADD 1 TO GridUnk(M)
+                  END-IF
+               END-IF
+            END-IF.
+
+         RESOLVE-MONTH.
+            IF REC-IN-MSG(33:2) = IndNum
+               OR REC-IN-MSG(33:3) = MonthName(IndNum) THEN
+               MOVE IndNum TO RecMonth
+               SET FOUND-MONTH TO TRUE
+            ELSE
+               ADD 1 TO IndNum
+            END-IF.
+
+         STOP-AT-LAST-RECORD.
+            IF LAST-REC THEN
+            CLOSE REC-IN
+            ACCEPT RUN-DATE FROM DATE
+            PERFORM PRINT-GRID-REPORT
+            OPEN OUTPUT REC-SUMM
+            PERFORM WRITE-SUMMARY
+            CLOSE REC-SUMM
+            STOP RUN
+            END-IF.
+
+         PRINT-GRID-REPORT.
+            DISPLAY "MOGEN - STUDENTS BY MONTH AND GENDER REPORT".
+            DISPLAY "  RUN DATE: 20" RUN-YY "-" RUN-MM "-" RUN-DD.
+            DISPLAY " ".
+            DISPLAY "Month    Female   Male   Unknown".
+            SET I TO 1.
+            SET M TO 1.
+            PERFORM 12 TIMES
+               DISPLAY Month(I) "      " GridFem(M) "   " GridMale(M)
+                  "   " GridUnk(M)
+               SET I UP BY 1
+               SET M UP BY 1
+            END-PERFORM.
+            DISPLAY " ".
+            DISPLAY "RECORDS WITH AN INVALID MONTH CODE: " InvalidMonth.
+
+      *------ MACHINE-READABLE MONTH-BY-GENDER GRID FOR ANY DOWNSTREAM
+      *------ CONSOLIDATED CONTROL REPORT (SEE CTLRPT)
+         WRITE-SUMMARY.
+            SET M TO 1.
+            PERFORM 12 TIMES
+               MOVE GridFem(M)  TO SUMM-MO-FEM(M)
+               MOVE GridMale(M) TO SUMM-MO-MALE(M)
+               MOVE GridUnk(M)  TO SUMM-MO-UNK(M)
+               SET M UP BY 1
+            END-PERFORM.
+            MOVE InvalidMonth TO SUMM-INVALID-MONTH.
+            WRITE REC-SUMM-MSG.
