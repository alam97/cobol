@@ -0,0 +1,124 @@
+      *----------------------
+      * READS THE CONTROL-RECORD OUTPUT OF FILER, CNTGEN, AND TABL
+      * (ALL RUN AGAINST THE SAME DAILY REC-IN EXTRACT) AND PRINTS
+      * ONE CONSOLIDATED CONTROL PAGE SO THE THREE CAN BE SANITY
+      * CHECKED AGAINST EACH OTHER, E.G. FEM+MALE+UNK FROM CNTGEN
+      * SHOULD EQUAL THE FILER LINE COUNT FOR THE SAME DAY.
+      *----------------------
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    CTLRPT.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REC-FILER ASSIGN TO RECFILER
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-GEN   ASSIGN TO RECGEN
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-TABL  ASSIGN TO RECTABL
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-FILER  RECORDING MODE F.
+         01  REC-FILER-MSG.
+             05 FILER-DDNAME    PIC X(08).
+             05 FILER-RUNDATE   PIC X(08).
+             05 FILER-LINECOUNT PIC 9(07).
+             05 FILLER          PIC X(01).
+         FD  REC-GEN     RECORDING MODE F.
+         01  REC-GEN-MSG.
+             05 GEN-FEM         PIC 9(07).
+             05 GEN-MALE        PIC 9(07).
+             05 GEN-UNK         PIC 9(07).
+             05 GEN-RUNDATE     PIC X(08).
+             05 FILLER          PIC X(10).
+         FD  REC-TABL    RECORDING MODE F.
+         01  REC-TABL-MSG.
+             05 TABL-MONTH-TOTAL OCCURS 12 TIMES PIC 9(05).
+             05 TABL-INVALID-MONTH PIC 9(05).
+             05 TABL-RUNDATE       PIC X(08).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+         01 GEN-TOTAL     PIC 9(07) VALUE ZERO.
+         01 TABL-TOTAL    PIC 9(07) VALUE ZERO.
+         01 I             PIC 99.
+         01 GEN-EOF-SW    PIC X VALUE SPACE.
+             88 GEN-EOF   VALUE "Y".
+         01 GEN-FOUND-SW  PIC X VALUE SPACE.
+             88 GEN-FOUND VALUE "Y".
+        PROCEDURE DIVISION.
+         OPEN-FILES.
+            OPEN INPUT REC-FILER.
+            OPEN INPUT REC-GEN.
+            OPEN INPUT REC-TABL.
+      *----------------------
+            READ REC-FILER
+               AT END MOVE ZERO TO FILER-LINECOUNT
+            END-READ.
+      *------ RECGEN IS A TREND FILE (OPEN EXTEND IN CNTGEN) SO IT CAN
+      *------ HOLD ONE RECORD PER PRIOR RUN - READ TO THE LAST RECORD
+      *------ IN THE FILE, WHICH IS TODAY'S, RATHER THAN THE FIRST
+            PERFORM READ-GEN-RECORD
+            PERFORM UNTIL GEN-EOF
+               SET GEN-FOUND TO TRUE
+               PERFORM READ-GEN-RECORD
+            END-PERFORM.
+            IF NOT GEN-FOUND THEN
+               MOVE ZERO TO GEN-FEM GEN-MALE GEN-UNK
+            END-IF.
+            READ REC-TABL
+               AT END PERFORM ZERO-TABL-COUNTS
+            END-READ.
+            CLOSE REC-FILER.
+            CLOSE REC-GEN.
+            CLOSE REC-TABL.
+            PERFORM SUM-GEN-COUNTS.
+            PERFORM SUM-TABL-COUNTS.
+            PERFORM PRINT-CONTROL-PAGE.
+            STOP RUN.
+      *----------------------
+      * RECTABL MISSING OR EMPTY - ZERO EVERY MONTH SLOT, NOT JUST THE
+      * FIRST, SO SUM-TABL-COUNTS DOESN'T ADD UNINITIALIZED FD CONTENT
+      *----------------------
+         ZERO-TABL-COUNTS.
+            SET I TO 1.
+            PERFORM 12 TIMES
+               MOVE ZERO TO TABL-MONTH-TOTAL(I)
+               SET I UP BY 1
+            END-PERFORM.
+            MOVE ZERO TO TABL-INVALID-MONTH.
+      *----------------------
+         READ-GEN-RECORD.
+      * KEEPS THE LAST RECORD SUCCESSFULLY READ IN REC-GEN-MSG WHEN
+      * AT END FIRES, SINCE THE PRIOR RECORD IS STILL IN THE BUFFER
+            READ REC-GEN
+               AT END SET GEN-EOF TO TRUE
+            END-READ.
+      *----------------------
+         SUM-GEN-COUNTS.
+            COMPUTE GEN-TOTAL = GEN-FEM + GEN-MALE + GEN-UNK.
+      *----------------------
+         SUM-TABL-COUNTS.
+            MOVE ZERO TO TABL-TOTAL.
+            SET I TO 1.
+            PERFORM 12 TIMES
+               ADD TABL-MONTH-TOTAL(I) TO TABL-TOTAL
+               SET I UP BY 1
+            END-PERFORM.
+      *----------------------
+         PRINT-CONTROL-PAGE.
+            DISPLAY "DAILY ROSTER CONTROL REPORT".
+            DISPLAY " ".
+            DISPLAY "FILER  LINE COUNT..........: " FILER-LINECOUNT.
+            DISPLAY "CNTGEN FEMALE / MALE / UNK..: " GEN-FEM "/"
+               GEN-MALE "/" GEN-UNK "  (TOTAL " GEN-TOTAL ")".
+            DISPLAY "TABL   STUDENT TOTAL........: " TABL-TOTAL
+               "  (INVALID MONTH " TABL-INVALID-MONTH ")".
+            DISPLAY " ".
+            IF FILER-LINECOUNT = GEN-TOTAL THEN
+               DISPLAY "RECONCILIATION: FILER AND CNTGEN AGREE"
+            ELSE
+               DISPLAY "RECONCILIATION: *** MISMATCH *** FILER "
+                  FILER-LINECOUNT " VS CNTGEN " GEN-TOTAL
+            END-IF.
