@@ -0,0 +1,51 @@
+//DAILYRUN JOB (ACCTNO),'DAILY ROSTER RUN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS FILER, CNTGEN, AND TABL AGAINST THE SAME DAILY ROSTER
+//* EXTRACT AND FOLLOWS THEM WITH CTLRPT, WHICH READS THE THREE
+//* CONTROL-RECORD OUTPUTS AND PRINTS ONE CONSOLIDATED CONTROL
+//* PAGE SO THE THREE PROGRAMS CAN BE RECONCILED AGAINST EACH
+//* OTHER (E.G. FEM+MALE+UNK FROM CNTGEN = FILER'S LINE COUNT).
+//*--------------------------------------------------------------
+//FILER    EXEC PGM=FILER
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECIN    DD DSN=PROD.DAILY.ROSTER,DISP=SHR
+//RECOUT   DD DSN=PROD.DAILY.FILECNT,DISP=(MOD,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//* SHARED REJECTS FILE: FILER, CNTGEN, AND TABL EACH APPEND THEIR
+//* OWN RECORDS TO THIS SAME DATASET FOR THE REST OF THE RUN
+//RECEXCPT DD DSN=PROD.DAILY.REJECTS,DISP=(MOD,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//CNTGEN   EXEC PGM=CNTGEN,COND=(7,GT)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECIN    DD DSN=PROD.DAILY.ROSTER,DISP=SHR
+//RECCTL   DD DSN=PROD.DAILY.CNTGEN.RESTART,DISP=SHR
+//RECCKPT  DD DSN=PROD.DAILY.CNTGEN.CKPT,DISP=SHR
+//RECSUMM  DD DSN=PROD.DAILY.GENCNT,DISP=(MOD,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//RECEXCPT DD DSN=PROD.DAILY.REJECTS,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//TABL     EXEC PGM=TABL,COND=(7,GT)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECIN    DD DSN=PROD.DAILY.ROSTER,DISP=SHR
+//RECSUMM  DD DSN=PROD.DAILY.MONTHCNT,DISP=(MOD,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)
+//RECEXCPT DD DSN=PROD.DAILY.REJECTS,DISP=(MOD,CATLG,DELETE)
+//RECRPT   DD DSN=PROD.DAILY.MONTHRPT,DISP=(MOD,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//CTLRPT   EXEC PGM=CTLRPT,COND=(7,GT)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECFILER DD DSN=PROD.DAILY.FILECNT,DISP=SHR
+//RECGEN   DD DSN=PROD.DAILY.GENCNT,DISP=SHR
+//RECTABL  DD DSN=PROD.DAILY.MONTHCNT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
