@@ -0,0 +1,116 @@
+      *----------------------
+      * MENU-DRIVEN INQUIRY SCREEN: LOOK UP ONE EMPLOYEE'S BUCKET BY
+      * ID. EXERC'S BATCH PASS PRODUCES ONE REC-OUT PER RECPAIRS
+      * ENTRY RATHER THAN A SINGLE WELL-KNOWN DATASET, SO THE LOOKUP
+      * SCANS EACH PAIR'S OUTPUT IN TURN UNTIL THE ID TURNS UP OR
+      * EVERY PAIR HAS BEEN CHECKED.
+      *----------------------
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    BUKINQ.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REC-PAIRS ASSIGN TO RECPAIRS
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-OUT   ASSIGN TO DYNAMIC REC-OUT-DSN
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-PAIRS  RECORDING MODE F.
+         01  REC-PAIRS-MSG.
+             05  PAIR-IN-DSN    PIC X(08).
+             05  PAIR-OUT-DSN   PIC X(08).
+         FD  REC-OUT    RECORDING MODE F.
+         01  REC-OUT-MSG.
+             05  REC-OUT-NAME    PIC X(10).
+             05  REC-OUT-ID      PIC X(08).
+             05  FILLER          PIC X(01).
+             05  REC-OUT-BUCKET  PIC 99.
+             05  REC-OUT-RUNDATE PIC X(08).
+             05  FILLER          PIC X(03).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+             05 PAIRS-DONE-SW PIC X VALUE SPACE.
+                88 PAIRS-DONE VALUE "Y".
+         01 REC-OUT-DSN   PIC X(08).
+         01 MENU-CHOICE   PIC X(01).
+             88 MENU-LOOKUP    VALUE "1".
+             88 MENU-EXIT      VALUE "2".
+         01 MENU-DONE-SW  PIC X VALUE "N".
+             88 MENU-DONE       VALUE "Y".
+         01 INQ-ID        PIC X(08).
+         01 FOUND-SW      PIC X VALUE "N".
+             88 ID-FOUND        VALUE "Y".
+
+        PROCEDURE DIVISION.
+         SHOW-MENU.
+            PERFORM UNTIL MENU-DONE
+               DISPLAY " "
+               DISPLAY "BUKINQ - EMPLOYEE BUCKET INQUIRY"
+               DISPLAY "  1. LOOK UP AN EMPLOYEE BY ID"
+               DISPLAY "  2. EXIT"
+               DISPLAY "ENTER YOUR CHOICE: "
+               ACCEPT MENU-CHOICE
+               IF MENU-LOOKUP THEN
+                  PERFORM LOOKUP-EMPLOYEE
+               ELSE IF MENU-EXIT THEN
+                  SET MENU-DONE TO TRUE
+               ELSE
+                  DISPLAY "INVALID CHOICE - ENTER 1 OR 2"
+               END-IF
+            END-PERFORM.
+            STOP RUN.
+      *----------------------
+         LOOKUP-EMPLOYEE.
+            DISPLAY "ENTER EMPLOYEE ID: ".
+            ACCEPT INQ-ID.
+            MOVE "N" TO FOUND-SW.
+            OPEN INPUT REC-PAIRS.
+            MOVE SPACE TO PAIRS-DONE-SW.
+            PERFORM READ-PAIR.
+            PERFORM UNTIL PAIRS-DONE OR ID-FOUND
+               PERFORM SEARCH-ONE-OUTPUT-FILE
+               IF NOT ID-FOUND THEN
+                  PERFORM READ-PAIR
+               END-IF
+            END-PERFORM.
+            CLOSE REC-PAIRS.
+            IF NOT ID-FOUND THEN
+               DISPLAY "*** EMPLOYEE ID NOT FOUND: " INQ-ID " ***"
+            END-IF.
+      *----------------------
+         READ-PAIR.
+            READ REC-PAIRS
+               AT END SET PAIRS-DONE TO TRUE
+            END-READ.
+            IF NOT PAIRS-DONE THEN
+               MOVE PAIR-OUT-DSN TO REC-OUT-DSN
+            END-IF.
+      *----------------------
+         SEARCH-ONE-OUTPUT-FILE.
+            OPEN INPUT REC-OUT.
+            MOVE SPACE TO LASTREC.
+            PERFORM READ-NEXT-RECORD.
+            CLOSE REC-OUT.
+      *----------------------
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC OR ID-FOUND
+            PERFORM READ-RECORD
+            PERFORM CHECK-MATCH
+            END-PERFORM.
+      *----------------------
+         READ-RECORD.
+            READ REC-OUT
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+      *----------------------
+         CHECK-MATCH.
+            IF NOT LAST-REC AND REC-OUT-ID = INQ-ID THEN
+               SET ID-FOUND TO TRUE
+               DISPLAY "NAME......: " REC-OUT-NAME
+               DISPLAY "ID........: " REC-OUT-ID
+               DISPLAY "BUCKET....: " REC-OUT-BUCKET
+               DISPLAY "RUN DATE..: " REC-OUT-RUNDATE
+            END-IF.
