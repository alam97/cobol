@@ -1,25 +1,65 @@
-      *-----------------------                            
-        IDENTIFICATION DIVISION.                           
-      *-----------------------                            
-        PROGRAM-ID.    COB.                                
-      *--------------------                               
-        ENVIRONMENT DIVISION.                              
-      *-------------                                      
-        DATA DIVISION.                                     
-        WORKING-STORAGE SECTION.                           
-        01 Fname PIC X(20).                                
-        01 Cntdwn PIC 99.                                  
-      *--------------                                     
-        PROCEDURE DIVISION.                                
-        DISPLAY "Enter your name: " Fname.                 
-        ACCEPT Fname                                       
-        DISPLAY "Enter the number: " Cntdwn.               
-        ACCEPT Cntdwn                                      
-        PERFORM SUBT WITH TEST BEFORE UNTIL Cntdwn = 0.    
-        DISPLAY "Your name is: " Fname.                    
-        STOP RUN.                                          
-                                                           
-        SUBT.                                              
-        COMPUTE Cntdwn = Cntdwn - 1.                                                                         
-        DISPLAY Cntdwn.                                    
-                                                           
\ No newline at end of file
+      *-----------------------                            
+        IDENTIFICATION DIVISION.                           
+      *-----------------------                            
+        PROGRAM-ID.    COB.                                
+      *--------------------
+        ENVIRONMENT DIVISION.
+      *-------------
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REC-LOG ASSIGN TO RECLOG
+            ORGANIZATION IS SEQUENTIAL.
+      *-------------
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-LOG    RECORDING MODE F.
+         01  REC-LOG-MSG.
+             05 LOG-FNAME     PIC X(20).
+             05 LOG-START-CNT PIC 99.
+             05 LOG-TIMESTAMP PIC X(20).
+             05 FILLER        PIC X(01).
+        WORKING-STORAGE SECTION.
+        01 Fname PIC X(20).
+        01 Cntdwn PIC 99.
+        01 Cntdwn-In PIC X(02).
+        01 START-CNTDWN PIC 99.
+        01 VALID-SW PIC X VALUE "N".
+            88 VALID-NUM       VALUE "Y".
+        01 RUN-STAMP.
+            05 RUN-STAMP-DATE PIC 9(08).
+            05 RUN-STAMP-TIME PIC 9(08).
+      *--------------
+        PROCEDURE DIVISION.
+        DISPLAY "Enter your name: " Fname.
+        ACCEPT Fname
+        PERFORM PROMPT-CNTDWN WITH TEST BEFORE UNTIL VALID-NUM.
+        MOVE Cntdwn TO START-CNTDWN.
+        PERFORM SUBT WITH TEST BEFORE UNTIL Cntdwn = 0.
+        DISPLAY "Your name is: " Fname.
+        PERFORM LOG-SESSION.
+        STOP RUN.
+
+        LOG-SESSION.
+        ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+        ACCEPT RUN-STAMP-TIME FROM TIME
+        OPEN EXTEND REC-LOG
+        MOVE Fname          TO LOG-FNAME
+        MOVE START-CNTDWN   TO LOG-START-CNT
+        MOVE RUN-STAMP-DATE TO LOG-TIMESTAMP(1:8)
+        MOVE RUN-STAMP-TIME TO LOG-TIMESTAMP(9:8)
+        WRITE REC-LOG-MSG
+        CLOSE REC-LOG.
+
+        PROMPT-CNTDWN.
+        DISPLAY "Enter the number: ".
+        ACCEPT Cntdwn-In
+        IF Cntdwn-In IS NUMERIC THEN
+           MOVE Cntdwn-In TO Cntdwn
+           SET VALID-NUM TO TRUE
+        ELSE
+           DISPLAY "INVALID NUMBER - ENTER A VALUE 00-99"
+        END-IF.
+
+        SUBT.
+        COMPUTE Cntdwn = Cntdwn - 1.
+        DISPLAY Cntdwn.
