@@ -1,38 +1,109 @@
-        IDENTIFICATION DIVISION.                    
-        PROGRAM-ID.    FILER.                       
-        ENVIRONMENT DIVISION.                       
-        INPUT-OUTPUT SECTION.                       
-        FILE-CONTROL.                               
-            SELECT REC-IN ASSIGN TO RECIN           
-            ORGANIZATION IS SEQUENTIAL.             
-        DATA DIVISION.                              
-        FILE SECTION.                               
-         FD  REC-IN     RECORDING MODE F.           
-         01  REC-IN-MSG         PIC X(24).          
-        WORKING-STORAGE SECTION.                    
-         01 FLAGS.                                  
-             05 LASTREC PIC X VALUE SPACE.          
-                88 LAST-REC  VALUE "N".             
-         01 Cnt  PIC 99.                            
-                                                    
-        PROCEDURE DIVISION.                         
-         OPEN-FILES.                                
-            OPEN INPUT REC-IN.                      
-         READ-NEXT-RECORD.                          
-            PERFORM UNTIL LAST-REC                  
-            PERFORM READ-RECORD                     
-            PERFORM STOP-AT-LAST-RECORD             
-            END-PERFORM.                            
-                                                    
-         READ-RECORD.                               
-            READ REC-IN                             
-            AT END SET LAST-REC TO TRUE             
-            END-READ.                               
-                                                    
-         STOP-AT-LAST-RECORD.                       
-            COMPUTE Cnt = Cnt + 1                   
-            IF LAST-REC THEN                        
-            CLOSE REC-IN                            
-            COMPUTE Cnt = Cnt - 1                   
-            DISPLAY "THERE ARE " Cnt " LINES IN THE FILE"    
-            STOP RUN.                                        
\ No newline at end of file
+        IDENTIFICATION DIVISION.                    
+        PROGRAM-ID.    FILER.                       
+        ENVIRONMENT DIVISION.                       
+        INPUT-OUTPUT SECTION.                       
+        FILE-CONTROL.
+            SELECT REC-IN ASSIGN TO RECIN
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-OUT ASSIGN TO RECOUT
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT REC-EXCPT ASSIGN TO RECEXCPT
+            ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+         FD  REC-IN     RECORDING MODE F.
+      *------ WIDENED TO MATCH THE COMMON PROD.DAILY.ROSTER LRECL OF 80
+      *------ SHARED WITH CNTGEN AND TABL (SEE DAILYRUN.JCL)
+         01  REC-IN-MSG         PIC X(80).
+         FD  REC-OUT    RECORDING MODE F.
+         01  REC-OUT-MSG.
+             05 OUT-DDNAME      PIC X(08).
+             05 OUT-RUNDATE     PIC X(08).
+             05 OUT-LINECOUNT   PIC 9(07).
+             05 FILLER          PIC X(01).
+      *------ SHARED REJECTS FORMAT: PROGRAM NAME, REASON, AND THE
+      *------ ORIGINAL RECORD (SEE EXERC FOR THE SAME LAYOUT)
+         FD  REC-EXCPT  RECORDING MODE F.
+         01  REC-EXCPT-MSG.
+             05  REC-EXCPT-PGM  PIC X(08).
+             05  REC-EXCPT-RSN  PIC X(30).
+             05  REC-EXCPT-DATA PIC X(80).
+        WORKING-STORAGE SECTION.
+         01 FLAGS.
+             05 LASTREC PIC X VALUE SPACE.
+                88 LAST-REC  VALUE "N".
+         01 Cnt  PIC 9(07).
+         01 RUN-DATE.
+             05 RUN-YY  PIC 99.
+             05 RUN-MM  PIC 99.
+             05 RUN-DD  PIC 99.
+         01 TRAILER-SW    PIC X VALUE "N".
+             88 TRAILER-SEEN    VALUE "Y".
+         01 EXPECTED-COUNT PIC 9(07).
+      *------ RETURN-CODE CONVENTION: 0 NORMAL, 4 WARNING (RECORDS
+      *------ WERE REJECTED OR THE TRAILER COUNT DIDN'T RECONCILE),
+      *------ 8 ERROR (SAME CONVENTION USED BY CNTGEN, TABL, EXERC)
+         01 ExcpCount     PIC 9(05) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+         OPEN-FILES.
+            OPEN INPUT REC-IN.
+            OPEN OUTPUT REC-OUT.
+            OPEN OUTPUT REC-EXCPT.
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM STOP-AT-LAST-RECORD
+            IF NOT LAST-REC THEN
+               PERFORM CHECK-BLANK-LINE
+            END-IF
+            END-PERFORM.
+
+         READ-RECORD.
+            READ REC-IN
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+            IF NOT LAST-REC THEN
+               IF REC-IN-MSG(1:8) = "TRAILER " THEN
+                  MOVE REC-IN-MSG(9:7) TO EXPECTED-COUNT
+                  SET TRAILER-SEEN TO TRUE
+                  SET LAST-REC TO TRUE
+               END-IF
+            END-IF.
+
+      *------ A COMPLETELY BLANK LINE IS COUNTED BUT ALSO LOGGED, THE
+      *------ ONLY REJECT CONDITION A LINE-COUNTING PASS CAN DETECT
+         CHECK-BLANK-LINE.
+            IF REC-IN-MSG = SPACES THEN
+               MOVE "FILER"       TO REC-EXCPT-PGM
+               MOVE "BLANK LINE"  TO REC-EXCPT-RSN
+               MOVE REC-IN-MSG    TO REC-EXCPT-DATA
+               WRITE REC-EXCPT-MSG
+               ADD 1 TO ExcpCount
+            END-IF.
+
+         STOP-AT-LAST-RECORD.
+            COMPUTE Cnt = Cnt + 1
+            IF LAST-REC THEN
+            CLOSE REC-IN
+            COMPUTE Cnt = Cnt - 1
+            ACCEPT RUN-DATE FROM DATE
+            DISPLAY "THERE ARE " Cnt " LINES IN THE FILE"
+            MOVE "RECIN"   TO OUT-DDNAME
+            MOVE RUN-DATE  TO OUT-RUNDATE
+            MOVE Cnt       TO OUT-LINECOUNT
+            WRITE REC-OUT-MSG
+            CLOSE REC-OUT
+            CLOSE REC-EXCPT
+            IF TRAILER-SEEN AND Cnt NOT = EXPECTED-COUNT THEN
+               DISPLAY "*** WARNING: RECORD COUNT MISMATCH - READ "
+                  Cnt " EXPECTED " EXPECTED-COUNT " ***"
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               IF ExcpCount > 0 THEN
+                  DISPLAY "*** WARNING: " ExcpCount
+                     " RECORD(S) REJECTED - SEE RECEXCPT ***"
+                  MOVE 4 TO RETURN-CODE
+               END-IF
+            END-IF
+            STOP RUN.
