@@ -11,74 +11,376 @@
       *----------------------                                    
         INPUT-OUTPUT SECTION.                                    
       *----------------------                                    
-        FILE-CONTROL.                                            
-           SELECT REC-OUT    ASSIGN TO RECOUT.                   
-           SELECT REC-IN     ASSIGN TO RECIN                     
-                  ORGANIZATION IS SEQUENTIAL.                    
-      *----------------------                                    
+        FILE-CONTROL.
+           SELECT REC-PAIRS  ASSIGN TO RECPAIRS
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REC-OUT    ASSIGN TO DYNAMIC REC-OUT-DSN.
+           SELECT REC-IN     ASSIGN TO DYNAMIC REC-IN-DSN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REC-EXCPT  ASSIGN TO RECEXCPT.
+           SELECT REC-CTL    ASSIGN TO RECCTL
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REC-CKPT   ASSIGN TO RECCKPT
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE IS RANDOM
+                  RELATIVE KEY IS CKPT-KEY.
+      *------ INDEXED VIEW OF THE ROSTER, KEYED ON THE 8-DIGIT ID, FOR
+      *------ RE-BUCKETING ONE EMPLOYEE ON DEMAND INSTEAD OF RUNNING
+      *------ THE FULL SEQUENTIAL PASS OVER RECIN
+           SELECT REC-INX    ASSIGN TO RECINX
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS REC-INX-ID.
+      *------ CONTROL-FILE-DRIVEN LETTER-TO-SECTION MAP, SO SITES CAN
+      *------ GROUP THE ALPHABET INTO FEWER (OR DIFFERENTLY SHAPED)
+      *------ BUCKETS WITHOUT A RECOMPILE
+           SELECT REC-SECT   ASSIGN TO RECSECT
+                  ORGANIZATION IS SEQUENTIAL.
+      *----------------------
        DATA DIVISION.                                            
       *----------------------                                    
        FILE SECTION.                                             
-       FD  REC-IN     RECORDING MODE F.                          
-       01  REC-IN-MSG         PIC X(20).                         
-      *                                                          
-       FD  REC-OUT    RECORDING MODE F.                          
-       01  REC-OUT-MSG        PIC X(24).                         
-      *----------------------                                    
-        DATA DIVISION.                                           
-        WORKING-STORAGE SECTION.                                 
-        01 FLAGS.                                                
-         05 LASTREC           PIC X VALUE SPACE.                 
-             88 LAST-REC            VALUE "N".                   
-        01 ALPH PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".    
+      *------ ONE INPUT/OUTPUT DATASET-PAIR NAME PER RECORD, SO A
+      *------ SINGLE RUN CAN BUCKET MORE THAN ONE FILE
+       FD  REC-PAIRS  RECORDING MODE F.
+       01  REC-PAIRS-MSG.
+           05  PAIR-IN-DSN    PIC X(08).
+           05  PAIR-OUT-DSN   PIC X(08).
+      *
+       FD  REC-IN     RECORDING MODE F.
+       01  REC-IN-MSG.
+           05  REC-IN-NAME    PIC X(10).
+           05  REC-IN-ID      PIC X(08).
+           05  FILLER         PIC X(02).
+      *
+       FD  REC-OUT    RECORDING MODE F.
+       01  REC-OUT-MSG.
+           05  REC-OUT-NAME    PIC X(10).
+           05  REC-OUT-ID      PIC X(08).
+           05  FILLER          PIC X(01).
+           05  REC-OUT-BUCKET  PIC 99.
+           05  REC-OUT-RUNDATE PIC X(08).
+           05  FILLER          PIC X(03).
+      *
+      *------ SHARED REJECTS FORMAT: PROGRAM NAME, REASON, AND THE
+      *------ ORIGINAL RECORD, SO ONE FILE CAN COLLECT REJECTS FROM
+      *------ FILER, CNTGEN, TABL, AND EXERC (REC-EXCPT-DATA IS SIZED
+      *------ FOR TABL'S 80-BYTE ROSTER RECORD, THE WIDEST OF THE FOUR)
+       FD  REC-EXCPT  RECORDING MODE F.
+       01  REC-EXCPT-MSG.
+           05  REC-EXCPT-PGM  PIC X(08).
+           05  REC-EXCPT-RSN  PIC X(30).
+           05  REC-EXCPT-DATA PIC X(80).
+      *
+       FD  REC-CTL    RECORDING MODE F.
+       01  REC-CTL-MSG.
+           05  CTL-RESTART    PIC X(01).
+           05  CTL-MODE       PIC X(01).
+               88  LOOKUP-MODE       VALUE "L".
+           05  CTL-LOOKUP-ID  PIC X(08).
+           05  FILLER         PIC X(14).
+      *------ ONE CHECKPOINT RECORD: WHICH RECPAIRS ENTRY WAS RUNNING
+      *------ AND HOW MANY OF ITS REC-IN RECORDS HAD BEEN BUCKETED
+       FD  REC-CKPT   RECORDING MODE F.
+       01  REC-CKPT-MSG.
+           05  CKPT-PAIR-NUM  PIC 9(04).
+           05  CKPT-COUNT     PIC 9(07).
+      *
+       FD  REC-INX    RECORDING MODE F.
+       01  REC-INX-MSG.
+           05  REC-INX-NAME   PIC X(10).
+           05  REC-INX-ID     PIC X(08).
+           05  FILLER         PIC X(02).
+      *------ ONE RECORD PER LETTER THAT NEEDS TO MOVE OFF THE DEFAULT
+      *------ ONE-LETTER-PER-BUCKET ASSIGNMENT; LETTERS NOT LISTED
+      *------ KEEP THEIR DEFAULT BUCKET (THEIR OWN A-Z POSITION)
+       FD  REC-SECT   RECORDING MODE F.
+       01  REC-SECT-MSG.
+           05  SECT-LETTER    PIC X(01).
+           05  SECT-BUCKET    PIC 99.
+      *----------------------
+        WORKING-STORAGE SECTION.
+        01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+             88 LAST-REC            VALUE "N".
+         05 REC-IN-OK         PIC X VALUE "Y".
+             88 REC-IN-VALID        VALUE "Y".
+             88 REC-IN-INVALID      VALUE "N".
+        01 ALPH PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
         01 POST PIC 99 VALUE 1.                                  
-        01 SRCH PIC X(1).                                        
-        01 STRG PIC X(2).                                        
-      *----------------------                                    
-        PROCEDURE DIVISION.                                      
-        OPEN-FILES.                                              
-           OPEN INPUT  REC-IN.                                   
-           OPEN OUTPUT REC-OUT.                                  
-         READ-NEXT-RECORD.                                             
-            PERFORM UNTIL LAST-REC                                     
-            PERFORM READ-RECORD                                        
-            PERFORM STOP-AT-LAST-RECORD                                
-            PERFORM CHANGE-RECORD                                      
-            PERFORM WRITE-RECORD                                       
-            END-PERFORM.                                               
-      *----------------------                                         
-            READ-RECORD.                                               
-            READ REC-IN                                                
-            AT END SET LAST-REC TO TRUE                                
-            END-READ.                                                  
-      *----------------------                                         
-            STOP-AT-LAST-RECORD.                                       
-             IF LAST-REC THEN                                          
-               CLOSE REC-IN                                            
-               CLOSE REC-OUT                                           
-               STOP RUN.                                               
-      *----------------------                                         
-            CHANGE-RECORD.                                             
-      *------ (1:1) ONE LETTER ON THE FIRST POSITION                  
-             MOVE REC-IN-MSG(1:1) TO SRCH.                             
-             PERFORM TST1 WITH TEST BEFORE UNTIL SRCH = ALPH(POST:1).  
-      *------ MOVE NUMERIC TO STRING TO BE ABLE TO CONCATENATE
-             MOVE POST TO STRG.                                        
-             STRING REC-IN-MSG DELIMITED BY SIZE                       
-             SPACE                                                     
-             STRG DELIMITED BY SIZE                                    
-             INTO REC-OUT-MSG.                                         
-             END-STRING.                                                                              
-      *------ SET POSITION 1 FOR THE NEW RECORD                       
+        01 SRCH PIC X(1).
+        01 RUN-DATE.
+            05 RUN-YY  PIC 99.
+            05 RUN-MM  PIC 99.
+            05 RUN-DD  PIC 99.
+        01 REC-IN-DSN  PIC X(08).
+        01 REC-OUT-DSN PIC X(08).
+        01 PAIRS-SW    PIC X VALUE "N".
+            88 PAIRS-DONE          VALUE "Y".
+        01 RESTART-SW  PIC X VALUE "N".
+            88 RESTART-RUN         VALUE "Y".
+        01 CKPT-KEY      PIC 9(04) VALUE 1.
+        01 CKPT-INTERVAL PIC 9(07) VALUE 1000.
+        01 RecCount      PIC 9(07) VALUE 0.
+        01 SkipCount     PIC 9(07) VALUE 0.
+        01 CkptRem       PIC 9(07).
+        01 CkptDiv       PIC 9(07).
+        01 PairIndex     PIC 9(04) VALUE 0.
+        01 LOOKUP-SW     PIC X VALUE "N".
+            88 DO-LOOKUP           VALUE "L".
+        01 LOOKUP-ID     PIC X(08).
+      *------ RETURN-CODE CONVENTION: 0 NORMAL, 4 WARNING (RECORDS
+      *------ WERE REJECTED), 8 ERROR (LOOKUP-MODE ID NOT FOUND) -
+      *------ SAME CONVENTION USED BY FILER, CNTGEN, TABL
+        01 ExcpCount     PIC 9(05) VALUE ZERO.
+      *------ BucketOf(N) IS THE OUTPUT BUCKET FOR THE Nth LETTER OF
+      *------ ALPH; DEFAULTS TO THE LETTER'S OWN POSITION AND IS
+      *------ OVERRIDDEN ONE LETTER AT A TIME FROM RECSECT
+        01 BucketMap.
+            05 BucketOf OCCURS 26 TIMES PIC 99 VALUE ZERO.
+        01 BX            PIC 99.
+        01 SECT-EOF-SW   PIC X VALUE "N".
+            88 SECT-EOF            VALUE "Y".
+      *----------------------
+        PROCEDURE DIVISION.
+        OPEN-FILES.
+           OPEN INPUT  REC-CTL.
+           READ REC-CTL
+              AT END MOVE "N" TO CTL-RESTART MOVE SPACE TO CTL-MODE
+           END-READ.
+           MOVE CTL-RESTART   TO RESTART-SW.
+           MOVE CTL-MODE      TO LOOKUP-SW.
+           MOVE CTL-LOOKUP-ID TO LOOKUP-ID.
+           CLOSE REC-CTL.
+           PERFORM LOAD-BUCKET-MAP.
+      *------ AN INDEXED ON-DEMAND LOOKUP SKIPS THE WHOLE SEQUENTIAL
+      *------ RECPAIRS PASS AND RE-BUCKETS JUST THE ONE EMPLOYEE
+           IF DO-LOOKUP THEN
+              OPEN OUTPUT REC-EXCPT
+              PERFORM LOOKUP-ONE-RECORD
+              CLOSE REC-EXCPT
+              IF ExcpCount > 0 THEN
+                 DISPLAY "*** WARNING: " ExcpCount
+                    " RECORD(S) REJECTED - SEE RECEXCPT ***"
+                 MOVE 4 TO RETURN-CODE
+              END-IF
+              STOP RUN
+           END-IF.
+      *------ ONE PASS OF CHANGE-RECORD/WRITE-RECORD PER PAIR NAMED
+      *------ ON RECPAIRS, ALL SHARING ONE EXCEPTIONS OUTPUT
+           OPEN INPUT  REC-PAIRS.
+      *------ ON A RESTART, OPEN EXTEND SO THE EXCEPTIONS THE
+      *------ INTERRUPTED PRIOR RUN ALREADY WROTE STAY ON RECEXCPT -
+      *------ OPEN OUTPUT WOULD TRUNCATE THEM, AND THE SKIP-AHEAD
+      *------ LOGIC NEVER REVALIDATES ALREADY-CHECKPOINTED RECORDS TO
+      *------ REGENERATE THEM
+           IF RESTART-RUN THEN
+              OPEN EXTEND REC-EXCPT
+              OPEN I-O REC-CKPT
+              READ REC-CKPT
+                 INVALID KEY MOVE 0 TO CKPT-PAIR-NUM CKPT-COUNT
+              END-READ
+              MOVE CKPT-COUNT TO RecCount
+           ELSE
+              OPEN OUTPUT REC-EXCPT
+              OPEN OUTPUT REC-CKPT
+              MOVE 0 TO CKPT-PAIR-NUM CKPT-COUNT
+              WRITE REC-CKPT-MSG
+              CLOSE REC-CKPT
+              OPEN I-O REC-CKPT
+           END-IF.
+           PERFORM READ-PAIR.
+           PERFORM UNTIL PAIRS-DONE
+              ADD 1 TO PairIndex
+              IF RESTART-RUN AND PairIndex < CKPT-PAIR-NUM THEN
+                 CONTINUE
+              ELSE
+                 PERFORM PROCESS-ONE-PAIR
+              END-IF
+              PERFORM READ-PAIR
+           END-PERFORM.
+           CLOSE REC-PAIRS.
+           CLOSE REC-CKPT.
+           CLOSE REC-EXCPT.
+           IF ExcpCount > 0 THEN
+              DISPLAY "*** WARNING: " ExcpCount
+                 " RECORD(S) REJECTED - SEE RECEXCPT ***"
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *----------------------
+      * BUILD THE LETTER-TO-BUCKET MAP: IDENTITY BY DEFAULT, THEN
+      * OVERRIDE ONE LETTER AT A TIME FROM WHATEVER RECSECT HAS ON IT
+      *----------------------
+            LOAD-BUCKET-MAP.
+             PERFORM VARYING BX FROM 1 BY 1 UNTIL BX > 26
+                MOVE BX TO BucketOf(BX)
+             END-PERFORM.
+             OPEN INPUT REC-SECT.
+             MOVE SPACE TO SECT-EOF-SW.
+             PERFORM READ-SECT-RECORD.
+             PERFORM UNTIL SECT-EOF
+                PERFORM APPLY-SECT-RECORD
+                PERFORM READ-SECT-RECORD
+             END-PERFORM.
+             CLOSE REC-SECT.
+      *----------------------
+            READ-SECT-RECORD.
+             READ REC-SECT
+                AT END SET SECT-EOF TO TRUE
+             END-READ.
+      *----------------------
+            APPLY-SECT-RECORD.
+             MOVE 1 TO BX.
+             PERFORM FIND-SECT-LETTER WITH TEST BEFORE
+                UNTIL BX > 26 OR ALPH(BX:1) = SECT-LETTER.
+             IF BX <= 26 THEN
+                MOVE SECT-BUCKET TO BucketOf(BX)
+             END-IF.
+      *----------------------
+            FIND-SECT-LETTER.
+             ADD 1 TO BX.
+      *----------------------
+            READ-PAIR.
+             READ REC-PAIRS
+                AT END SET PAIRS-DONE TO TRUE
+             END-READ.
+             IF NOT PAIRS-DONE THEN
+                MOVE PAIR-IN-DSN  TO REC-IN-DSN
+                MOVE PAIR-OUT-DSN TO REC-OUT-DSN
+             END-IF.
+      *----------------------
+            PROCESS-ONE-PAIR.
+             MOVE SPACE TO LASTREC.
+             MOVE 1 TO POST.
+             ACCEPT RUN-DATE FROM DATE.
+             OPEN INPUT  REC-IN.
+             IF RESTART-RUN AND PairIndex = CKPT-PAIR-NUM THEN
+                OPEN EXTEND REC-OUT
+                PERFORM SKIP-TO-CHECKPOINT
+             ELSE
+                OPEN OUTPUT REC-OUT
+                MOVE 0 TO RecCount
+             END-IF.
+             PERFORM READ-NEXT-RECORD.
+      *----------------------
+      * REPOSITION REC-IN PAST THE RECORDS ALREADY BUCKETED INTO
+      * REC-OUT BEFORE THE PRIOR RUN WAS INTERRUPTED
+      *----------------------
+            SKIP-TO-CHECKPOINT.
+             MOVE 0 TO SkipCount.
+             PERFORM UNTIL SkipCount >= RecCount OR LAST-REC
+                PERFORM READ-RECORD
+                ADD 1 TO SkipCount
+             END-PERFORM.
+      *----------------------
+         READ-NEXT-RECORD.
+            PERFORM UNTIL LAST-REC
+            PERFORM READ-RECORD
+            PERFORM STOP-AT-LAST-RECORD
+            IF NOT LAST-REC THEN
+               PERFORM VALIDATE-RECORD
+               PERFORM PROCESS-RECORD
+            END-IF
+            END-PERFORM.
+      *----------------------
+            READ-RECORD.
+            READ REC-IN
+            AT END SET LAST-REC TO TRUE
+            END-READ.
+            IF NOT LAST-REC THEN
+               ADD 1 TO RecCount
+               DIVIDE RecCount BY CKPT-INTERVAL GIVING CkptDiv
+                  REMAINDER CkptRem
+               IF CkptRem = 0 THEN
+                  PERFORM WRITE-CHECKPOINT
+               END-IF
+            END-IF.
+      *----------------------
+            WRITE-CHECKPOINT.
+             MOVE PairIndex TO CKPT-PAIR-NUM.
+             MOVE RecCount  TO CKPT-COUNT.
+             REWRITE REC-CKPT-MSG
+                INVALID KEY WRITE REC-CKPT-MSG
+             END-REWRITE.
+      *----------------------
+            STOP-AT-LAST-RECORD.
+             IF LAST-REC THEN
+               CLOSE REC-IN
+               CLOSE REC-OUT
+               PERFORM WRITE-CHECKPOINT
+             END-IF.
+      *----------------------
+            VALIDATE-RECORD.
+      *------ THE BUCKET SEARCH ONLY WORKS FOR AN A-Z LEADING BYTE.
+      *------ ANYTHING ELSE (BLANK, DIGIT, LOWER CASE) IS ROUTED TO
+      *------ THE EXCEPTIONS FILE INSTEAD OF LET LOOSE ON THE SEARCH.
+             SET REC-IN-VALID TO TRUE.
+             IF REC-IN-NAME(1:1) < "A" OR REC-IN-NAME(1:1) > "Z"
+                SET REC-IN-INVALID TO TRUE
+             END-IF.
+      *----------------------
+            PROCESS-RECORD.
+             IF REC-IN-VALID THEN
+                PERFORM CHANGE-RECORD
+                PERFORM WRITE-RECORD
+             ELSE
+                PERFORM WRITE-EXCEPTION
+             END-IF.
+      *----------------------
+            WRITE-EXCEPTION.
+             MOVE "EXERC" TO REC-EXCPT-PGM.
+             MOVE "INVALID LEADING CHARACTER" TO REC-EXCPT-RSN.
+             MOVE REC-IN-MSG TO REC-EXCPT-DATA.
+             WRITE REC-EXCPT-MSG.
+             ADD 1 TO ExcpCount.
+      *----------------------
+            CHANGE-RECORD.
+      *------ (1:1) ONE LETTER ON THE FIRST POSITION
+             MOVE REC-IN-MSG(1:1) TO SRCH.
+             PERFORM TST1 WITH TEST BEFORE UNTIL SRCH = ALPH(POST:1).
+      *------ CARRY THE NAME AND ID THROUGH AS THEIR OWN SUBFIELDS
+      *------ SO DOWNSTREAM JOBS CAN JOIN ON THE ID WITHOUT HAVING
+      *------ TO RE-PARSE FIXED COLUMNS OF THE OUTPUT RECORD
+             MOVE REC-IN-NAME TO REC-OUT-NAME.
+             MOVE REC-IN-ID   TO REC-OUT-ID.
+             MOVE BucketOf(POST) TO REC-OUT-BUCKET.
+             MOVE RUN-DATE    TO REC-OUT-RUNDATE.
+      *------ SET POSITION 1 FOR THE NEW RECORD
              MOVE 1 TO POST.                                           
       *----------------------                                                    
              TST1.                              
              ADD 1 TO POST.                     
       *----------------------                  
-            WRITE-RECORD.                         
-             WRITE REC-OUT-MSG.                        
+            WRITE-RECORD.
+             WRITE REC-OUT-MSG.
+      *----------------------
+      * RE-BUCKET ONE EMPLOYEE, LOOKED UP BY ID ON THE INDEXED VIEW
+      * OF THE ROSTER, WITHOUT RUNNING THE FULL RECPAIRS BATCH PASS
+      *----------------------
+            LOOKUP-ONE-RECORD.
+             MOVE SPACE TO LASTREC.
+             MOVE 1 TO POST.
+             ACCEPT RUN-DATE FROM DATE.
+             OPEN INPUT REC-INX.
+             MOVE LOOKUP-ID TO REC-INX-ID.
+             READ REC-INX
+                INVALID KEY
+                   DISPLAY "*** EMPLOYEE ID NOT FOUND: " LOOKUP-ID
+                      " ***"
+                   MOVE 8 TO RETURN-CODE
+                NOT INVALID KEY
+                   MOVE REC-INX-MSG TO REC-IN-MSG
+                   MOVE "RECOUT"    TO REC-OUT-DSN
+                   OPEN EXTEND REC-OUT
+                   PERFORM VALIDATE-RECORD
+                   PERFORM PROCESS-RECORD
+                   CLOSE REC-OUT
+             END-READ.
+             CLOSE REC-INX.
 
       *----------------------
       * OUTPUT DATASET LOOKS LIKE THIS:
-      * JOHN      12345678  10 
-      *----------------------  
\ No newline at end of file
+      * NAME(10) ID(8) FILLER(1) BUCKET(2) RUNDATE(8) FILLER(3)
+      * JOHN      12345678 1020260808
+      *----------------------
